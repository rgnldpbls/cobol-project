@@ -19,18 +19,38 @@
            SELECT INPUT4 ASSIGN TO 'GRADE.TXT'.
            SELECT OUTPUT1 ASSIGN TO 'ENROLL.TXT'.
            SELECT OUTPUT2 ASSIGN TO 'GRADES.TXT'.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.TXT'
+               FILE STATUS IS CHKPT-STATUS.
+           SELECT CONTROL-TOTALS ASSIGN TO 'CONTROL-TOTALS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-PROGRAM
+               FILE STATUS IS CT-STATUS.
+           SELECT GWA-MASTER ASSIGN TO 'GWA-MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GM-STUD-NUM
+               FILE STATUS IS GM-STATUS.
+           SELECT FACULTY-LOAD-MASTER
+               ASSIGN TO 'FACULTY-LOAD-MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-FACULTY-ID
+               FILE STATUS IS FM-STATUS.
 
-      *VARIABLES DECLARATION    
+      *VARIABLES DECLARATION
        DATA DIVISION.
        FILE SECTION.
       *FOR INPUT FILES
        FD INPUT1
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 40 CHARACTERS
+           RECORD CONTAINS 53 CHARACTERS
            DATA RECORD IS SUBJ-INFO.
        01 SUBJ-INFO.
            05 SUBJ-CODE PIC X(10).
            05 SUBJ-DESC PIC X(30).
+           05 SUBJ-MAXCAP PIC 9(3).
+           05 SUBJ-PREREQ PIC X(10).
        FD INPUT2
            LABEL RECORD IS STANDARD
            RECORD CONTAINS 47 CHARACTERS
@@ -64,7 +84,44 @@
            05 FILLER PIC X(80).
        FD OUTPUT2.
        01 GRADES.
-           05 FILLER PIC X(80).
+           05 FILLER PIC X(97).
+      *CHECKPOINT/RESTART MARKER FILE
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           DATA RECORD IS CHKPT-REC.
+       01 CHKPT-REC PIC X(15).
+      *CROSS-PROGRAM CONTROL-TOTAL RECONCILIATION
+       FD CONTROL-TOTALS
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS CT-REC.
+       01 CT-REC.
+           05 CT-PROGRAM PIC X(15).
+           05 CT-ENR-TOTAL PIC 9(4).
+      *OVERALL GWA ACCUMULATOR CARRY-FORWARD, SO A CHECKPOINT RESTART
+      *RESUMES WITH EVERY STUDENT'S GWA-TO-DATE, NOT JUST WHAT THE
+      *PASSES RUN THIS SESSION CONTRIBUTE
+       FD GWA-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS GM-REC.
+       01 GM-REC.
+           05 GM-STUD-NUM PIC X(12).
+           05 GM-STUD-NAME PIC X(25).
+           05 GM-SUM PIC 9(3)V99.
+           05 GM-SUBJ-CNT PIC 99.
+      *FACULTY LOAD ACCUMULATOR CARRY-FORWARD FOR THE SAME REASON
+      *
+       FD FACULTY-LOAD-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           DATA RECORD IS FM-REC.
+       01 FM-REC.
+           05 FM-FACULTY-ID PIC X(12).
+           05 FM-FACULTY-NAME PIC X(25).
+           05 FM-SECTIONS PIC 99.
+           05 FM-STUDENTS-GRADED PIC 999.
 
        WORKING-STORAGE SECTION.
       *ENROLLMENT SYSTEM: HEADERS
@@ -119,6 +176,91 @@
            05 TOT-ENRL PIC 999 VALUE 0.
            05 GT-NUM-ENRL PIC 9999 VALUE 0.
 
+      *------------- SECTION CAPACITY / WAITLIST ------------
+       01 WAITLIST-LINE.
+           05 FILLER PIC X(6).
+           05 FILLER PIC X(10) VALUE 'WAITLIST: '.
+           05 WAIT-STUD-NO PIC X(12).
+           05 FILLER PIC X(4).
+           05 WAIT-STUD-NA PIC X(25).
+           05 FILLER PIC X(23).
+       01 FTR-WAITLIST.
+           05 FILLER PIC X(24) VALUE 'TOTAL STUDENTS WAITLISTE'.
+           05 FILLER PIC X(3) VALUE 'D: '.
+           05 FTR-WAIT-CTR PIC Z99.
+           05 FILLER PIC X(51).
+
+      *------------- DUPLICATE ENROLLMENT DETECTION ----------
+       01 DUP-EXCEPTION-LINE.
+           05 FILLER PIC X(6).
+           05 FILLER PIC X(11) VALUE 'DUPLICATE: '.
+           05 DUP-STUD-NO PIC X(12).
+           05 FILLER PIC X(4).
+           05 DUP-STUD-NA PIC X(25).
+           05 FILLER PIC X(22).
+       01 FTR-DUPLICATE.
+           05 FILLER PIC X(24) VALUE 'TOTAL DUPLICATE RECORDS '.
+           05 FILLER PIC X(11) VALUE 'REJECTED:  '.
+           05 FTR-DUP-CTR PIC Z99.
+           05 FILLER PIC X(41).
+       01 SEEN-STUDENTS.
+           05 SEEN-COUNT PIC 999 VALUE 0.
+           05 SEEN-ENTRY PIC X(12) OCCURS 500 TIMES.
+       01 SEEN-IX PIC 999.
+       01 DUP-FOUND-SW PIC X(3) VALUE 'NO '.
+
+      *------------- PREREQUISITE VALIDATION -----------------
+       01 PREREQ-EXCEPTION-LINE.
+           05 FILLER PIC X(6).
+           05 FILLER PIC X(16) VALUE 'PREREQ NOT MET: '.
+           05 PREREQ-STUD-NO PIC X(12).
+           05 FILLER PIC X(4).
+           05 PREREQ-STUD-NA PIC X(25).
+           05 FILLER PIC X(17).
+       01 FTR-PREREQ.
+           05 FILLER PIC X(24) VALUE 'TOTAL PREREQ FAILURES:  '.
+           05 FTR-PREREQ-CTR PIC Z99.
+           05 FILLER PIC X(51).
+       01 GRADE-HISTORY.
+           05 GH-COUNT PIC 9999 VALUE 0.
+           05 GH-ENTRY OCCURS 2000 TIMES.
+              10 GH-STUD-NUM PIC X(12).
+              10 GH-SUBJ-CODE PIC X(10).
+              10 GH-AVG PIC 9V99.
+       01 GH-IX PIC 9999.
+       01 GH-LOAD-EOF PIC X(3) VALUE 'NO'.
+       01 PREREQ-OK-SW PIC X(3) VALUE 'YES'.
+
+      *------------- DATA-DRIVEN SUBJECT MASTER TABLE ----
+       01 SUBJECT-MASTER.
+           05 SUBJ-COUNT PIC 999 VALUE 0.
+           05 SUBJ-ENTRY OCCURS 20 TIMES.
+              10 SM-CODE PIC X(10).
+              10 SM-DESC PIC X(30).
+              10 SM-MAXCAP PIC 9(3).
+              10 SM-PREREQ PIC X(10).
+       01 SUBJ-IX PIC 999.
+       01 SM-LOAD-EOF PIC X(3) VALUE 'NO'.
+       01 TOT-WAIT PIC 999 VALUE 0.
+       01 TOT-DUP PIC 999 VALUE 0.
+       01 TOT-PREREQ-FAIL PIC 999 VALUE 0.
+
+      *------------- CHECKPOINT/RESTART --------------------
+       01 CHKPT-STATUS PIC XX.
+       01 CHKPT-TABLE.
+           05 CHKPT-COUNT PIC 99 VALUE 0.
+           05 CHKPT-ENTRY PIC X(15) OCCURS 50 TIMES.
+       01 CHKPT-IX2 PIC 99.
+       01 CHKPT-LOAD-EOF PIC X(3) VALUE 'NO'.
+       01 CHKPT-FOUND-SW PIC X(3) VALUE 'NO '.
+       01 CHKPT-CHECK-ID PIC X(15).
+       01 GM-STATUS PIC XX.
+       01 GM-FOUND-SW PIC X(3) VALUE 'NO '.
+       01 GM-LOAD-EOF PIC X(3) VALUE 'NO '.
+       01 FM-STATUS PIC XX.
+       01 FM-FOUND-SW PIC X(3) VALUE 'NO '.
+       01 FM-LOAD-EOF PIC X(3) VALUE 'NO '.
+
       *GRADING SYSTEM: HEADERS
        01 HDNG4.
            05 FILLER PIC X(30).
@@ -144,6 +286,8 @@
            05 FILLER PIC X(13) VALUE 'AVERAGE GRADE'.
            05 FILLER PIC X(7).
            05 FILLER PIC X(7) VALUE 'REMARKS'.
+           05 FILLER PIC X(5).
+           05 FILLER PIC X(12) VALUE 'LETTER GRADE'.
 
       *OUTPUT VARIABLES FOR GRADING SYSTEM
        01 G-INFO.
@@ -154,6 +298,8 @@
            05 AVG-GRD PIC 9.99.
            05 FILLER PIC X(16).
            05 REMARK PIC X(7).
+           05 FILLER PIC X(3).
+           05 LETTER-GRD PIC X(12).
 
       *GRADING SYSTEM: FOOTERS
        01 FTR-TOT-PASS.
@@ -175,46 +321,150 @@
            05 S-FAIL PIC 9 VALUE 0.
            05 AVE-GRADE PIC 9V99 VALUE 0.
 
+      *------------- LETTER GRADE LOOKUP ------------------
+       01 LETTER-GRADE-VARS.
+           05 LTR-AVG-IN PIC 9V99.
+           05 LTR-GRADE-OUT PIC X(12).
+
+      *------------- OVERALL GWA / ACADEMIC STANDING -----
+       01 GWA-TABLE.
+           05 GWA-COUNT PIC 9999 VALUE 0.
+           05 GWA-ENTRY OCCURS 1000 TIMES.
+              10 GWA-STUD-NUM PIC X(12).
+              10 GWA-STUD-NAME PIC X(25).
+              10 GWA-SUM PIC 9(3)V99.
+              10 GWA-SUBJ-CNT PIC 99.
+       01 GWA-IX PIC 9999.
+       01 GWA-FOUND-SW PIC X(3) VALUE 'NO '.
+       01 OVERALL-GWA PIC 9V99.
+       01 STANDING-THRESHOLDS.
+           05 DEANS-LIST-THRESHOLD PIC 9V99 VALUE 1.75.
+           05 PROBATION-THRESHOLD PIC 9V99 VALUE 3.00.
+       01 GWA-RPT-HDNG.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE
+              'OVERALL GWA AND ACADEMIC STANDING REPORT'.
+           05 FILLER PIC X(20) VALUE SPACES.
+       01 GWA-RPT-COLHD.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'STUDENT NUMBER'.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE 'STUDENT NAME'.
+           05 FILLER PIC X(13) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE 'OVERALL GWA'.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(17) VALUE 'ACADEMIC STANDING'.
+       01 GWA-RPT-LINE.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 GWA-OUT-STUDNO PIC X(12).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 GWA-OUT-STUDNAME PIC X(25).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 GWA-OUT-AVG PIC 9.99.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 GWA-OUT-STANDING PIC X(18).
+
+      *------------- FACULTY LOAD SUMMARY -----------------
+       01 FACULTY-LOAD-TABLE.
+           05 FL-COUNT PIC 99 VALUE 0.
+           05 FL-ENTRY OCCURS 50 TIMES.
+              10 FL-FACULTY-ID PIC X(12).
+              10 FL-FACULTY-NAME PIC X(25).
+              10 FL-SECTIONS PIC 99.
+              10 FL-STUDENTS-GRADED PIC 999.
+       01 FL-IX PIC 99.
+       01 FL-FOUND-SW PIC X(3) VALUE 'NO '.
+       01 FACLOAD-HDNG.
+           05 FILLER PIC X(28) VALUE SPACES.
+           05 FILLER PIC X(22) VALUE 'FACULTY LOAD SUMMARY'.
+           05 FILLER PIC X(30) VALUE SPACES.
+       01 FACLOAD-COLHD.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE 'FACULTY ID'.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE 'FACULTY NAME'.
+           05 FILLER PIC X(14) VALUE SPACES.
+           05 FILLER PIC X(16) VALUE 'SECTIONS TAUGHT'.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE 'STUDENTS GRADED'.
+       01 FACLOAD-LINE.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FL-OUT-ID PIC X(12).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FL-OUT-NAME PIC X(25).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FL-OUT-SECTIONS PIC Z9.
+           05 FILLER PIC X(14) VALUE SPACES.
+           05 FL-OUT-GRADED PIC ZZ9.
+
+      *------------- CROSS-PROGRAM RECONCILIATION ---------
+       01 CT-STATUS PIC XX.
+       01 CT-FOUND-SW PIC X(3) VALUE 'NO '.
+       01 RECON-HDR.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(45) VALUE
+              'CROSS-PROGRAM CONTROL TOTAL RECONCILIATION'.
+           05 FILLER PIC X(20) VALUE SPACES.
+       01 RECON-NOPEER.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(55) VALUE
+              'NO MERGING-FILES RUN FOUND YET FOR COMPARISON.'.
+           05 FILLER PIC X(15) VALUE SPACES.
+       01 RECON-TOTALS-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(23) VALUE 'FINAL-PROJECT ENROLLED:'.
+           05 RECON-FP-TOTAL PIC Z,ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(23) VALUE 'MERGING-FILES ENROLLED:'.
+           05 RECON-MF-TOTAL PIC Z,ZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+       01 RECON-MATCH-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(22) VALUE 'CONTROL TOTALS MATCH.'.
+           05 FILLER PIC X(48) VALUE SPACES.
+       01 RECON-MISMATCH-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(61) VALUE
+              '*** CONTROL TOTALS MISMATCH - CHECK SUBJECT LISTS ***'.
+           05 FILLER PIC X(9) VALUE SPACES.
+
        SCREEN SECTION.
        01 SCRN.
            05 BLANK SCREEN.
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-CHECKPOINTS-RTN.
+           PERFORM LOAD-PROGRESS-RTN.
+           PERFORM LOAD-GRADE-HISTORY-RTN.
       *======================= ENROLLMENT SYSTEM =======================
            OPEN INPUT INPUT1
-                INPUT INPUT3
                OUTPUT OUTPUT1.
+           PERFORM LOAD-SUBJECT-MASTER-RTN.
+           CLOSE INPUT1.
            DISPLAY SCRN.
       *DISPLAY HEADERS
            PERFORM WRITE-HDNG.
-      *PROGRAMMING 1
-           PERFORM PROG1-PRCS-RTN.
-           CLOSE INPUT3.
-      *PHIL. HISTORY
-           OPEN INPUT INPUT3.
-           PERFORM PHILHIST-PRCS-RTN.
-           CLOSE INPUT3.
-      *BIOLOGY
-           OPEN INPUT INPUT3.
-           PERFORM BIO-PRCS-RTN.
-           CLOSE INPUT3.
-      *PHYSICS
-           OPEN INPUT INPUT3.
-           PERFORM PHYS-PRCS-RTN.
-           CLOSE INPUT3.
-      *DATABASE MANAGEMENT SYSTEMS
-           OPEN INPUT INPUT3.
-           PERFORM DMS-PRCS-RTN.
-           CLOSE INPUT3.
-      *PROGRAMMING 3
-           OPEN INPUT INPUT3.
-           PERFORM PROG3-PRCS-RTN.
-           CLOSE INPUT3.
-      *DISCRETE STRUCTURE
-           OPEN INPUT INPUT3.
-           PERFORM DISC-PRCS-RTN.
+      *GENERIC SUBJECT-DRIVEN ENROLLMENT PASS - ONE ITERATION PER ROW
+      *IN THE SUBJECT MASTER TABLE. ADDING A SUBJECT MEANS ADDING A
+      *ROW TO SUBJECT.TXT, NOT A NEW PARAGRAPH.
+           PERFORM VARYING SUBJ-IX FROM 1 BY 1
+                   UNTIL SUBJ-IX > SUBJ-COUNT
+               MOVE SPACES TO CHKPT-CHECK-ID
+               STRING 'ENR-' DELIMITED BY SIZE
+                      SM-CODE(SUBJ-IX) DELIMITED BY SIZE
+                      INTO CHKPT-CHECK-ID
+               END-STRING
+               PERFORM CHECK-CHECKPOINT-RTN
+               IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+                   OPEN INPUT INPUT3
+                   PERFORM ENRL-SUBJECT-PASS-RTN
+                   CLOSE INPUT3
+                   PERFORM WRITE-CHECKPOINT-RTN
+                   PERFORM SAVE-ENROLL-TOTAL-RTN
+               END-IF
+           END-PERFORM.
            PERFORM FINISH-RTN.
-           CLOSE INPUT1, INPUT3, OUTPUT1.
+           CLOSE OUTPUT1.
 
       *======================== GRADING SYSTEM =========================
            OPEN INPUT INPUT2
@@ -275,7 +525,14 @@
            OPEN INPUT INPUT3
                 INPUT INPUT4.
            PERFORM PRCS-RTN11.
-           CLOSE INPUT2, INPUT3, INPUT4, OUTPUT2.
+           CLOSE INPUT3, INPUT4.
+      *CROSS-PASS ROLLUPS: OVERALL GWA/STANDING, FACULTY LOAD, TIE-OUT
+           PERFORM WRITE-GWA-REPORT-RTN.
+           PERFORM WRITE-FACULTY-LOAD-RTN.
+           PERFORM WRITE-RECONCILIATION-RTN.
+           CLOSE INPUT2, OUTPUT2.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CONTROL-TOTALS, GWA-MASTER, FACULTY-LOAD-MASTER.
       *DISPLAY TO CONSOLE
            DISPLAY '--------------------------- END OF MERGING PROGRAM'
            ' ----------------------------'.
@@ -285,6 +542,170 @@
            'GRADES.TXT FILE                        ' AT LINE 3.
            STOP RUN.
 
+      *=================================================================
+      *=================== CHECKPOINT/RESTART ================
+      *=================================================================
+       LOAD-CHECKPOINTS-RTN.
+           MOVE 0 TO CHKPT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS EQUAL TO '00'
+               PERFORM UNTIL CHKPT-LOAD-EOF EQUAL TO 'YES'
+                   READ CHECKPOINT-FILE
+                       AT END MOVE 'YES' TO CHKPT-LOAD-EOF
+                       NOT AT END
+                           ADD 1 TO CHKPT-COUNT
+                           MOVE CHKPT-REC TO CHKPT-ENTRY(CHKPT-COUNT)
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+
+       CHECK-CHECKPOINT-RTN.
+           MOVE 'NO ' TO CHKPT-FOUND-SW.
+           PERFORM VARYING CHKPT-IX2 FROM 1 BY 1
+                   UNTIL CHKPT-IX2 > CHKPT-COUNT
+               IF CHKPT-ENTRY(CHKPT-IX2) EQUAL TO CHKPT-CHECK-ID
+                   MOVE 'YES' TO CHKPT-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       WRITE-CHECKPOINT-RTN.
+           WRITE CHKPT-REC FROM CHKPT-CHECK-ID.
+           ADD 1 TO CHKPT-COUNT.
+           MOVE CHKPT-CHECK-ID TO CHKPT-ENTRY(CHKPT-COUNT).
+
+      *=================================================================
+      *=== CARRY-FORWARD OF GWA/FACULTY-LOAD ACCUMULATORS AND THE =====
+      *=== ENROLLED-COUNT TOTAL ACROSS A CHECKPOINT RESTART ==
+      *=================================================================
+      *THESE THREE WORKING-STORAGE TABLES ARE REBUILT FROM ZERO ON
+      *EVERY PROGRAM START, BUT A CHECKPOINT RESTART SKIPS WHICHEVER
+      *SUBJECT/FACULTY PASSES ALREADY COMPLETED IN AN EARLIER RUN, SO
+      *THE TABLES MUST BE RELOADED FROM THEIR OWN CARRY-FORWARD MASTER
+      *FILES HERE, THE SAME WAY SALESMAN-MASTER AND ACCOUNT-MASTER ARE
+      *RELOADED ELSEWHERE IN THIS SYSTEM.
+       LOAD-PROGRESS-RTN.
+           PERFORM OPEN-GWA-MASTER-RTN.
+           PERFORM LOAD-GWA-MASTER-RTN.
+           PERFORM OPEN-FACULTY-LOAD-MASTER-RTN.
+           PERFORM LOAD-FACULTY-LOAD-MASTER-RTN.
+           PERFORM OPEN-CONTROL-TOTALS-RTN.
+           MOVE 'FINAL-PROJECT  ' TO CT-PROGRAM.
+           READ CONTROL-TOTALS
+               INVALID KEY MOVE 'NO ' TO CT-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'YES' TO CT-FOUND-SW
+                   MOVE CT-ENR-TOTAL TO GT-NUM-ENRL
+           END-READ.
+
+       OPEN-GWA-MASTER-RTN.
+           OPEN I-O GWA-MASTER.
+           IF GM-STATUS = '35'
+               OPEN OUTPUT GWA-MASTER
+               CLOSE GWA-MASTER
+               OPEN I-O GWA-MASTER.
+
+       LOAD-GWA-MASTER-RTN.
+           PERFORM UNTIL GM-LOAD-EOF = 'YES'
+               READ GWA-MASTER NEXT RECORD
+                   AT END MOVE 'YES' TO GM-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO GWA-COUNT
+                       MOVE GM-STUD-NUM TO GWA-STUD-NUM(GWA-COUNT)
+                       MOVE GM-STUD-NAME TO GWA-STUD-NAME(GWA-COUNT)
+                       MOVE GM-SUM TO GWA-SUM(GWA-COUNT)
+                       MOVE GM-SUBJ-CNT TO GWA-SUBJ-CNT(GWA-COUNT)
+           END-PERFORM.
+
+       SAVE-GWA-MASTER-RTN.
+           MOVE GWA-STUD-NUM(GWA-IX) TO GM-STUD-NUM.
+           READ GWA-MASTER
+               INVALID KEY MOVE 'NO ' TO GM-FOUND-SW
+               NOT INVALID KEY MOVE 'YES' TO GM-FOUND-SW
+           END-READ.
+           MOVE GWA-STUD-NUM(GWA-IX) TO GM-STUD-NUM.
+           MOVE GWA-STUD-NAME(GWA-IX) TO GM-STUD-NAME.
+           MOVE GWA-SUM(GWA-IX) TO GM-SUM.
+           MOVE GWA-SUBJ-CNT(GWA-IX) TO GM-SUBJ-CNT.
+           IF GM-FOUND-SW = 'YES'
+               REWRITE GM-REC
+           ELSE
+               WRITE GM-REC
+           END-IF.
+
+       OPEN-FACULTY-LOAD-MASTER-RTN.
+           OPEN I-O FACULTY-LOAD-MASTER.
+           IF FM-STATUS = '35'
+               OPEN OUTPUT FACULTY-LOAD-MASTER
+               CLOSE FACULTY-LOAD-MASTER
+               OPEN I-O FACULTY-LOAD-MASTER.
+
+       LOAD-FACULTY-LOAD-MASTER-RTN.
+           PERFORM UNTIL FM-LOAD-EOF = 'YES'
+               READ FACULTY-LOAD-MASTER NEXT RECORD
+                   AT END MOVE 'YES' TO FM-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO FL-COUNT
+                       MOVE FM-FACULTY-ID TO FL-FACULTY-ID(FL-COUNT)
+                       MOVE FM-FACULTY-NAME TO FL-FACULTY-NAME(FL-COUNT)
+                       MOVE FM-SECTIONS TO FL-SECTIONS(FL-COUNT)
+                       MOVE FM-STUDENTS-GRADED TO
+                            FL-STUDENTS-GRADED(FL-COUNT)
+           END-PERFORM.
+
+       SAVE-FACULTY-LOAD-MASTER-RTN.
+           MOVE FL-FACULTY-ID(FL-IX) TO FM-FACULTY-ID.
+           READ FACULTY-LOAD-MASTER
+               INVALID KEY MOVE 'NO ' TO FM-FOUND-SW
+               NOT INVALID KEY MOVE 'YES' TO FM-FOUND-SW
+           END-READ.
+           MOVE FL-FACULTY-ID(FL-IX) TO FM-FACULTY-ID.
+           MOVE FL-FACULTY-NAME(FL-IX) TO FM-FACULTY-NAME.
+           MOVE FL-SECTIONS(FL-IX) TO FM-SECTIONS.
+           MOVE FL-STUDENTS-GRADED(FL-IX) TO FM-STUDENTS-GRADED.
+           IF FM-FOUND-SW = 'YES'
+               REWRITE FM-REC
+           ELSE
+               WRITE FM-REC
+           END-IF.
+
+       OPEN-CONTROL-TOTALS-RTN.
+           OPEN I-O CONTROL-TOTALS.
+           IF CT-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTALS
+               CLOSE CONTROL-TOTALS
+               OPEN I-O CONTROL-TOTALS.
+
+      *WRITES THE RUNNING ENROLLED-COUNT THROUGH TO CONTROL-TOTALS
+      *AFTER EVERY COMPLETED SUBJECT PASS, SO AN ABEND PARTWAY THROUGH
+      *THE ENROLLMENT LOOP DOES NOT LOSE THE TOTAL-SO-FAR
+       SAVE-ENROLL-TOTAL-RTN.
+           MOVE 'FINAL-PROJECT  ' TO CT-PROGRAM.
+           MOVE GT-NUM-ENRL TO CT-ENR-TOTAL.
+           IF CT-FOUND-SW = 'YES'
+               REWRITE CT-REC
+           ELSE
+               WRITE CT-REC
+               MOVE 'YES' TO CT-FOUND-SW
+           END-IF.
+
+      *=================================================================
+      *============= PREREQUISITE GRADE HISTORY LOAD =========
+      *=================================================================
+       LOAD-GRADE-HISTORY-RTN.
+           OPEN INPUT INPUT4.
+           PERFORM UNTIL GH-LOAD-EOF EQUAL TO 'YES'
+               READ INPUT4
+                   AT END MOVE 'YES' TO GH-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO GH-COUNT
+                       MOVE STUD-NUM2 TO GH-STUD-NUM(GH-COUNT)
+                       MOVE SUBJ-CODE4 TO GH-SUBJ-CODE(GH-COUNT)
+                       COMPUTE GH-AVG(GH-COUNT) =
+                               (MID-GRADE + FINAL-GRADE) / 2
+           END-PERFORM.
+           CLOSE INPUT4.
+
       *=================================================================
       *===================== ENROLLMENT SYSTEM RTNs ====================
       *=================================================================
@@ -296,133 +717,127 @@
            WRITE ENROLL FROM HDNG3.
            WRITE ENROLL FROM BLANK-HEADING AFTER 2.
 
-      *PROGRAMMING 1
-       PROG1-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'IT 2001   '
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
-
-      *PHIL. HISTORY
-       PHILHIST-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'HIST 1000 '
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
-
-      *BIOLOGY
-       BIO-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'NATSCI 100'
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
-
-      *PHYSICS
-       PHYS-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'NATSCI 105'
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
-
-      *DATABASE MANAGEMENT SYSTEMS
-       DMS-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'COMP 2000 '
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
-
-      *PROGRAMMING 3
-       PROG3-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'IT 2003      '
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
-
-      *DISCRETE STRUCTURE
-       DISC-PRCS-RTN.
-           READ INPUT1.
-           IF SUBJ-CODE = 'MATH 1000 '
-               MOVE SUBJ-CODE TO SUB-CD.
-               MOVE SUBJ-DESC TO SUB-DESC.
-               READ INPUT3 AT END MOVE 'YES' TO EOF1.
-               WRITE ENROLL FROM HDR1.
-               WRITE ENROLL FROM HDR2.
-               WRITE ENROLL FROM HDR3.
-               PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
-               WRITE ENROLL FROM BLANK-HEADING.
-               WRITE ENROLL FROM FTR-STUD-NUM-E.
-               WRITE ENROLL FROM BLANK-HEADING.
-               PERFORM ENRL-BREAK-RTN.
+      *LOAD SUBJECT.TXT INTO A TABLE SO THE ENROLLMENT PASS CAN LOOP
+      *OVER IT GENERICALLY, CARRYING MAX CAPACITY AND
+      *PREREQUISITE CODE FOR EACH SUBJECT
+       LOAD-SUBJECT-MASTER-RTN.
+           PERFORM UNTIL SM-LOAD-EOF EQUAL TO 'YES'
+               READ INPUT1
+                   AT END MOVE 'YES' TO SM-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO SUBJ-COUNT
+                       MOVE SUBJ-CODE TO SM-CODE(SUBJ-COUNT)
+                       MOVE SUBJ-DESC TO SM-DESC(SUBJ-COUNT)
+                       MOVE SUBJ-MAXCAP TO SM-MAXCAP(SUBJ-COUNT)
+                       MOVE SUBJ-PREREQ TO SM-PREREQ(SUBJ-COUNT)
+           END-PERFORM.
+
+      *ONE ENROLLMENT PASS OVER STUDENT.TXT FOR THE SUBJECT CURRENTLY
+      *POINTED TO BY SUBJ-IX. REPLACES THE SEVEN HARDCODED
+      *xxx-PRCS-RTN PARAGRAPHS THAT USED TO EXIST HERE.
+       ENRL-SUBJECT-PASS-RTN.
+           MOVE SM-CODE(SUBJ-IX) TO SUB-CD.
+           MOVE SM-DESC(SUBJ-IX) TO SUB-DESC.
+           READ INPUT3 AT END MOVE 'YES' TO EOF1.
+           WRITE ENROLL FROM HDR1.
+           WRITE ENROLL FROM HDR2.
+           WRITE ENROLL FROM HDR3.
+           PERFORM ENRL-COMPUTE-RTN UNTIL EOF1 = 'YES'.
+           WRITE ENROLL FROM BLANK-HEADING.
+           WRITE ENROLL FROM FTR-STUD-NUM-E.
+           IF TOT-WAIT > 0
+               MOVE TOT-WAIT TO FTR-WAIT-CTR
+               WRITE ENROLL FROM FTR-WAITLIST
+           END-IF.
+           IF TOT-DUP > 0
+               MOVE TOT-DUP TO FTR-DUP-CTR
+               WRITE ENROLL FROM FTR-DUPLICATE
+           END-IF.
+           IF TOT-PREREQ-FAIL > 0
+               MOVE TOT-PREREQ-FAIL TO FTR-PREREQ-CTR
+               WRITE ENROLL FROM FTR-PREREQ
+           END-IF.
+           WRITE ENROLL FROM BLANK-HEADING.
+           PERFORM ENRL-BREAK-RTN.
 
       *COMPUTE RTN FOR EACH SUBJECT
        ENRL-COMPUTE-RTN.
            IF SUBJ-CODE3 = SUB-CD
-               MOVE STUD-NUM TO STUD-NO
-               MOVE STUD-NAME TO STUD-NA
-               ADD 1 TO TOT-ENRL
-               ADD 1 TO GT-NUM-ENRL
-               MOVE TOT-ENRL TO TOT-NUM-ENRL
-               MOVE GT-NUM-ENRL TO GT-NO-ENRL
-               WRITE ENROLL FROM E-INFO.
+               PERFORM CHECK-DUPLICATE-RTN
+               IF DUP-FOUND-SW EQUAL TO 'YES'
+                   PERFORM WRITE-DUP-EXCEPTION-RTN
+               ELSE
+                   PERFORM CHECK-PREREQ-RTN
+                   IF PREREQ-OK-SW NOT EQUAL TO 'YES'
+                       PERFORM WRITE-PREREQ-EXCEPTION-RTN
+                   ELSE
+                       ADD 1 TO SEEN-COUNT
+                       MOVE STUD-NUM TO SEEN-ENTRY(SEEN-COUNT)
+                       IF TOT-ENRL < SM-MAXCAP(SUBJ-IX)
+                           MOVE STUD-NUM TO STUD-NO
+                           MOVE STUD-NAME TO STUD-NA
+                           ADD 1 TO TOT-ENRL
+                           ADD 1 TO GT-NUM-ENRL
+                           MOVE TOT-ENRL TO TOT-NUM-ENRL
+                           MOVE GT-NUM-ENRL TO GT-NO-ENRL
+                           WRITE ENROLL FROM E-INFO
+                       ELSE
+                           ADD 1 TO TOT-WAIT
+                           MOVE STUD-NUM TO WAIT-STUD-NO
+                           MOVE STUD-NAME TO WAIT-STUD-NA
+                           WRITE ENROLL FROM WAITLIST-LINE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
            READ INPUT3 AT END MOVE 'YES' TO EOF1.
 
+      *DUPLICATE STUD-NUM FOR THE SAME SUBJECT IN THIS PASS
+       CHECK-DUPLICATE-RTN.
+           MOVE 'NO ' TO DUP-FOUND-SW.
+           PERFORM VARYING SEEN-IX FROM 1 BY 1
+                   UNTIL SEEN-IX > SEEN-COUNT
+               IF SEEN-ENTRY(SEEN-IX) EQUAL TO STUD-NUM
+                   MOVE 'YES' TO DUP-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       WRITE-DUP-EXCEPTION-RTN.
+           MOVE STUD-NUM TO DUP-STUD-NO.
+           MOVE STUD-NAME TO DUP-STUD-NA.
+           WRITE ENROLL FROM DUP-EXCEPTION-LINE.
+           ADD 1 TO TOT-DUP.
+
+      *A STUDENT MUST HAVE A PASSING GRADE IN THE SUBJECT'S PREREQUISITE
+      *BEFORE THEY CAN BE ENROLLED. A BLANK PREREQ MEANS NONE REQUIRED.
+       CHECK-PREREQ-RTN.
+           MOVE 'YES' TO PREREQ-OK-SW.
+           IF SM-PREREQ(SUBJ-IX) NOT EQUAL TO SPACES
+               MOVE 'NO ' TO PREREQ-OK-SW
+               PERFORM VARYING GH-IX FROM 1 BY 1
+                       UNTIL GH-IX > GH-COUNT
+                   IF GH-STUD-NUM(GH-IX) EQUAL TO STUD-NUM AND
+                      GH-SUBJ-CODE(GH-IX) EQUAL TO
+                           SM-PREREQ(SUBJ-IX) AND
+                      GH-AVG(GH-IX) <= 3.12
+                       MOVE 'YES' TO PREREQ-OK-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WRITE-PREREQ-EXCEPTION-RTN.
+           MOVE STUD-NUM TO PREREQ-STUD-NO.
+           MOVE STUD-NAME TO PREREQ-STUD-NA.
+           WRITE ENROLL FROM PREREQ-EXCEPTION-LINE.
+           ADD 1 TO TOT-PREREQ-FAIL.
+
        ENRL-BREAK-RTN.
            MOVE 0 TO TOT-ENRL.
            MOVE 0 TO TOT-NUM-ENRL.
+           MOVE 0 TO TOT-WAIT.
+           MOVE 0 TO TOT-DUP.
+           MOVE 0 TO TOT-PREREQ-FAIL.
+           MOVE 0 TO SEEN-COUNT.
            MOVE 'NO' TO EOF1.
 
        FINISH-RTN.
@@ -442,238 +857,291 @@
 
       *COMP 2000 DATABASE MANAGEMENT SYSTEMS WITH FACULTY ID: 67890
        PRCS-RTN.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'COMP 2000 ' AND
-               FACULTY-ID = '67890          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD01          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'COMP 2000 ' AND
+                   FACULTY-ID = '67890          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *NATSCI 105 PHYSICS WITH FACULTY ID: 12345
        PRCS-RTN2.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'NATSCI 105' AND
-               FACULTY-ID = '12345          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD02          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'NATSCI 105' AND
+                   FACULTY-ID = '12345          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *IT 2001 PROGRAMMING 1 WITH FACULTY ID: 34567
        PRCS-RTN3.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'IT 2001      ' AND
-               FACULTY-ID = '34567          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD03          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'IT 2001      ' AND
+                   FACULTY-ID = '34567          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *COMP 2000 DATABASE MANAGEMENT SYSTEMS WITH FACULTY ID: 23456
        PRCS-RTN4.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'COMP 2000 ' AND
-               FACULTY-ID = '23456          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD04          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'COMP 2000 ' AND
+                   FACULTY-ID = '23456          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *HIST 1000 PHIL. HISTORY WITH FACULTY ID: 45678
        PRCS-RTN5.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'HIST 1000 ' AND
-               FACULTY-ID = '45678          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD05          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'HIST 1000 ' AND
+                   FACULTY-ID = '45678          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *IT 2003 PROGRAMMING 3 WITH FACULTY ID: 56789
        PRCS-RTN6.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'IT 2003      ' AND
-               FACULTY-ID = '56789          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD06          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'IT 2003      ' AND
+                   FACULTY-ID = '56789          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *MATH 1000 DISCRETE STRUCTURE WITH FACULTY ID: 89012
        PRCS-RTN7.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'MATH 1000 ' AND
-               FACULTY-ID = '89012          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD07          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'MATH 1000 ' AND
+                   FACULTY-ID = '89012          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *NATSCI 100 BIOLOGY WITH FACULTY ID: 12345
        PRCS-RTN8.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'NATSCI 100' AND
-               FACULTY-ID = '12345          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD08          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'NATSCI 100' AND
+                   FACULTY-ID = '12345          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *COMP 2000 DATABASE MANAGEMENT SYSTEMS WITH FACULTY ID: 34567
        PRCS-RTN9.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'COMP 2000 ' AND
-               FACULTY-ID = '34567          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
+           READ INPUT2
+           MOVE 'GRD09          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'COMP 2000 ' AND
+                   FACULTY-ID = '34567          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-      *IT 2001 PROGRAMMING 1 WITH FACULTY ID: 56789
        PRCS-RTN10.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'IT 2001      ' AND
-               FACULTY-ID = '56789          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
-
+           READ INPUT2
+           MOVE 'GRD10          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'IT 2001      ' AND
+                   FACULTY-ID = '56789          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
 
-
-      *MATH 1000 DISCRETE STRUCTURE WITH FACULTY ID: 78901
        PRCS-RTN11.
-           READ INPUT2.
-           IF SUBJ-CODE2 = 'MATH 1000 ' AND
-               FACULTY-ID = '78901          '
-               MOVE SUBJ-CODE2 TO SUBJ-C.
-               MOVE FACULTY-ID TO FACUL-ID.
-               MOVE FACULTY-NAME TO FACUL-NAME.
-               WRITE GRADES FROM G-HDR1.
-               WRITE GRADES FROM G-HDR2.
-               WRITE GRADES FROM G-HDR3.
-               WRITE GRADES FROM G-HDR4.
-               READ INPUT3 AT END MOVE 'YES' TO G-EOF.
-               READ INPUT4.
-               PERFORM COMP-RTN UNTIL G-EOF = 'YES'.
-               WRITE GRADES FROM BLANK-HEADING.
-               WRITE GRADES FROM FTR-TOT-PASS.
-               WRITE GRADES FROM FTR-TOT-FAIL.
-               WRITE GRADES FROM BLANK-HEADING.
-               PERFORM ULTRA-BREAK-TRN.
-
-      *COMPUTE RTN AND FINAL COMP RTN FOR EACH PROCESS
+           READ INPUT2
+           MOVE 'GRD11          ' TO CHKPT-CHECK-ID
+           PERFORM CHECK-CHECKPOINT-RTN
+           IF CHKPT-FOUND-SW NOT EQUAL TO 'YES'
+               IF SUBJ-CODE2 = 'MATH 1000 ' AND
+                   FACULTY-ID = '78901          '
+                   MOVE SUBJ-CODE2 TO SUBJ-C
+                   MOVE FACULTY-ID TO FACUL-ID
+                   MOVE FACULTY-NAME TO FACUL-NAME
+                   WRITE GRADES FROM G-HDR1
+                   WRITE GRADES FROM G-HDR2
+                   WRITE GRADES FROM G-HDR3
+                   WRITE GRADES FROM G-HDR4
+                   READ INPUT3 AT END MOVE 'YES' TO G-EOF END-READ
+                   READ INPUT4
+                   PERFORM COMP-RTN UNTIL G-EOF = 'YES'
+                   WRITE GRADES FROM BLANK-HEADING
+                   WRITE GRADES FROM FTR-TOT-PASS
+                   WRITE GRADES FROM FTR-TOT-FAIL
+                   WRITE GRADES FROM BLANK-HEADING
+                   PERFORM ULTRA-BREAK-TRN
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
+
        COMP-RTN.
            IF SUBJ-CODE3 = SUBJ-C AND FACULTY-ID2 = FACUL-ID
                MOVE STUD-NUM TO STUD-NO2
@@ -689,7 +1157,13 @@
                MOVE AVE-GRADE TO AVG-GRD.
            READ INPUT4 AT END MOVE 'YES' TO G-EOF2.
 
+      *LETTER GRADE LOOKUP ADDED, OVERALL GWA ROLLUP CAPTURE
+      *ADDED, BOTH SHARED BY EVERY PRCS-RTNn PASS SINCE THEY
+      *ALL FUNNEL THROUGH THIS ONE BREAK PARAGRAPH.
        GRD-BREAK-RTN.
+           MOVE AVE-GRADE TO LTR-AVG-IN.
+           PERFORM GET-LETTER-GRADE-RTN.
+           MOVE LTR-GRADE-OUT TO LETTER-GRD.
            IF AVE-GRADE <= 3.12
                MOVE 'PASSED ' TO REMARK
                ADD 1 TO S-PASS
@@ -699,10 +1173,57 @@
            MOVE S-PASS TO S-TOT-PASS.
            MOVE S-FAIL TO S-TOT-FAIL.
            WRITE GRADES FROM G-INFO.
+           PERFORM RECORD-GWA-RTN.
            CLOSE INPUT4.
            MOVE 'NO' TO G-EOF2.
 
+      *MAPS THE 1.00-5.00 NUMERIC AVERAGE TO ITS DESCRIPTIVE EQUIVALENT.
+       GET-LETTER-GRADE-RTN.
+           EVALUATE TRUE
+               WHEN LTR-AVG-IN <= 1.25
+                   MOVE 'EXCELLENT' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 1.50
+                   MOVE 'VERY GOOD' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 1.75
+                   MOVE 'GOOD' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 2.00
+                   MOVE 'SATISFACTORY' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 2.50
+                   MOVE 'FAIR' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 3.00
+                   MOVE 'PASSING' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 3.12
+                   MOVE 'CONDITIONAL' TO LTR-GRADE-OUT
+               WHEN OTHER
+                   MOVE 'FAILED' TO LTR-GRADE-OUT
+           END-EVALUATE.
+
+      *ACCUMULATES EACH STUDENT'S AVERAGE GRADE ACROSS EVERY SUBJECT
+      *PASS SO AN OVERALL GWA CAN BE COMPUTED LATER
+       RECORD-GWA-RTN.
+           MOVE 'NO ' TO GWA-FOUND-SW.
+           PERFORM VARYING GWA-IX FROM 1 BY 1
+                   UNTIL GWA-IX > GWA-COUNT OR GWA-FOUND-SW = 'YES'
+               IF GWA-STUD-NUM(GWA-IX) = STUD-NO2
+                   MOVE 'YES' TO GWA-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF GWA-FOUND-SW = 'YES'
+               ADD AVE-GRADE TO GWA-SUM(GWA-IX)
+               ADD 1 TO GWA-SUBJ-CNT(GWA-IX)
+               PERFORM SAVE-GWA-MASTER-RTN
+           ELSE
+               ADD 1 TO GWA-COUNT
+               MOVE STUD-NO2 TO GWA-STUD-NUM(GWA-COUNT)
+               MOVE STUD-NA2 TO GWA-STUD-NAME(GWA-COUNT)
+               MOVE AVE-GRADE TO GWA-SUM(GWA-COUNT)
+               MOVE 1 TO GWA-SUBJ-CNT(GWA-COUNT)
+               MOVE GWA-COUNT TO GWA-IX
+               PERFORM SAVE-GWA-MASTER-RTN
+           END-IF.
+
        ULTRA-BREAK-TRN.
+           PERFORM RECORD-FACULTY-LOAD-RTN.
            MOVE 0 TO S-TOT-PASS.
            MOVE 0 TO S-TOT-FAIL.
            MOVE 0 TO S-PASS.
@@ -710,3 +1231,94 @@
            MOVE 0 TO AVE-GRADE.
            MOVE 'NO' TO G-EOF.
            MOVE 'NO' TO G-EOF2.
+
+      *ACCUMULATES SECTIONS TAUGHT AND STUDENTS GRADED PER FACULTY ID
+      *ACROSS ALL ELEVEN SUBJECT/FACULTY PASSES
+       RECORD-FACULTY-LOAD-RTN.
+           MOVE 'NO ' TO FL-FOUND-SW.
+           PERFORM VARYING FL-IX FROM 1 BY 1
+                   UNTIL FL-IX > FL-COUNT OR FL-FOUND-SW = 'YES'
+               IF FL-FACULTY-ID(FL-IX) = FACUL-ID
+                   MOVE 'YES' TO FL-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF FL-FOUND-SW = 'YES'
+               ADD 1 TO FL-SECTIONS(FL-IX)
+               ADD S-PASS TO FL-STUDENTS-GRADED(FL-IX)
+               ADD S-FAIL TO FL-STUDENTS-GRADED(FL-IX)
+               PERFORM SAVE-FACULTY-LOAD-MASTER-RTN
+           ELSE
+               ADD 1 TO FL-COUNT
+               MOVE FACUL-ID TO FL-FACULTY-ID(FL-COUNT)
+               MOVE FACUL-NAME TO FL-FACULTY-NAME(FL-COUNT)
+               MOVE 1 TO FL-SECTIONS(FL-COUNT)
+               COMPUTE FL-STUDENTS-GRADED(FL-COUNT) = S-PASS + S-FAIL
+               MOVE FL-COUNT TO FL-IX
+               PERFORM SAVE-FACULTY-LOAD-MASTER-RTN
+           END-IF.
+
+      *=================================================================
+      *============ OVERALL GWA / ACADEMIC STANDING ======
+      *=================================================================
+       WRITE-GWA-REPORT-RTN.
+           WRITE GRADES FROM BLANK-HEADING.
+           WRITE GRADES FROM GWA-RPT-HDNG.
+           WRITE GRADES FROM GWA-RPT-COLHD.
+           PERFORM VARYING GWA-IX FROM 1 BY 1 UNTIL GWA-IX > GWA-COUNT
+               COMPUTE OVERALL-GWA ROUNDED =
+                       GWA-SUM(GWA-IX) / GWA-SUBJ-CNT(GWA-IX)
+               MOVE GWA-STUD-NUM(GWA-IX) TO GWA-OUT-STUDNO
+               MOVE GWA-STUD-NAME(GWA-IX) TO GWA-OUT-STUDNAME
+               MOVE OVERALL-GWA TO GWA-OUT-AVG
+               EVALUATE TRUE
+                   WHEN OVERALL-GWA <= DEANS-LIST-THRESHOLD
+                       MOVE "DEAN'S LISTER" TO GWA-OUT-STANDING
+                   WHEN OVERALL-GWA <= PROBATION-THRESHOLD
+                       MOVE 'REGULAR' TO GWA-OUT-STANDING
+                   WHEN OVERALL-GWA <= 3.12
+                       MOVE 'PROBATION' TO GWA-OUT-STANDING
+                   WHEN OTHER
+                       MOVE 'FAILING' TO GWA-OUT-STANDING
+               END-EVALUATE
+               WRITE GRADES FROM GWA-RPT-LINE
+           END-PERFORM.
+
+      *=================================================================
+      *==================== FACULTY LOAD SUMMARY =============
+      *=================================================================
+       WRITE-FACULTY-LOAD-RTN.
+           WRITE GRADES FROM BLANK-HEADING.
+           WRITE GRADES FROM FACLOAD-HDNG.
+           WRITE GRADES FROM FACLOAD-COLHD.
+           PERFORM VARYING FL-IX FROM 1 BY 1 UNTIL FL-IX > FL-COUNT
+               MOVE FL-FACULTY-ID(FL-IX) TO FL-OUT-ID
+               MOVE FL-FACULTY-NAME(FL-IX) TO FL-OUT-NAME
+               MOVE FL-SECTIONS(FL-IX) TO FL-OUT-SECTIONS
+               MOVE FL-STUDENTS-GRADED(FL-IX) TO FL-OUT-GRADED
+               WRITE GRADES FROM FACLOAD-LINE
+           END-PERFORM.
+
+      *=================================================================
+      *========== CROSS-PROGRAM CONTROL TOTAL TIE-OUT ========
+      *=================================================================
+       WRITE-RECONCILIATION-RTN.
+           PERFORM SAVE-ENROLL-TOTAL-RTN.
+           MOVE 'MERGING-FILES  ' TO CT-PROGRAM.
+           READ CONTROL-TOTALS
+               INVALID KEY MOVE 'NO ' TO CT-FOUND-SW
+               NOT INVALID KEY MOVE 'YES' TO CT-FOUND-SW
+           END-READ.
+           WRITE GRADES FROM BLANK-HEADING.
+           WRITE GRADES FROM RECON-HDR.
+           IF CT-FOUND-SW NOT = 'YES'
+               WRITE GRADES FROM RECON-NOPEER
+           ELSE
+               MOVE GT-NUM-ENRL TO RECON-FP-TOTAL
+               MOVE CT-ENR-TOTAL TO RECON-MF-TOTAL
+               WRITE GRADES FROM RECON-TOTALS-LINE
+               IF GT-NUM-ENRL = CT-ENR-TOTAL
+                   WRITE GRADES FROM RECON-MATCH-LINE
+               ELSE
+                   WRITE GRADES FROM RECON-MISMATCH-LINE
+               END-IF
+           END-IF.
