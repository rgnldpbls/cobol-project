@@ -14,6 +14,14 @@
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO "INFILE.TXT".
            SELECT OUTFILE ASSIGN TO "OUTFILE.TXT".
+           SELECT REJECTFILE ASSIGN TO "REJECT.TXT".
+           SELECT RANKFILE ASSIGN TO "RANKING.TXT".
+           SELECT CSVFILE ASSIGN TO "SALESEXT.TXT".
+           SELECT SALESMAN-MASTER ASSIGN TO "SALESMAN-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-SNO
+               FILE STATUS IS SM-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
@@ -25,12 +33,46 @@
            05 SNO-IN PIC X(3).
            05 SNAME-IN PIC X(25).
            05 SALES-IN PIC 9(5)V99.
+      *ALTERNATE VIEW OF REC-IN SO A NON-NUMERIC SALES AMOUNT CAN BE
+      *DISPLAYED ON THE REJECT LISTING INSTEAD OF ABENDING A MOVE.
+       01  REC-IN-ALT.
+           05 FILLER PIC X(29).
+           05 SALES-IN-TXT PIC X(7).
        FD  OUTFILE
            LABEL RECORDS ARE OMITTED
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 91 CHARACTERS
            DATA RECORD IS OUTREC.
        01  OUTREC.
+           05 FILLER PIC X(91).
+       FD  REJECTFILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 83 CHARACTERS
+           DATA RECORD IS REJREC.
+       01  REJREC.
+           05 FILLER PIC X(83).
+       FD  RANKFILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS RANKREC.
+       01  RANKREC.
            05 FILLER PIC X(80).
+       FD  CSVFILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSVREC.
+       01  CSVREC.
+           05 FILLER PIC X(80).
+       FD  SALESMAN-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS
+           DATA RECORD IS SM-REC.
+       01  SM-REC.
+           05 SM-SNO PIC X(3).
+           05 SM-SNAME PIC X(25).
+           05 SM-MTD-SALES PIC 9(7)V99.
+           05 SM-YTD-SALES PIC 9(7)V99.
+           05 SM-LAST-YR PIC 9(4).
+           05 SM-LAST-MO PIC 99.
        WORKING-STORAGE SECTION.
        01  REC-OUT.
            05 FILLER PIC X(13).
@@ -41,7 +83,9 @@
            05 SNAME-OUT PIC X(25).
            05 FILLER PIC X(5).
            05 SALES-OUT PIC ZZ,ZZ9.99.
-           05 FILLER PIC X(4).
+           05 FILLER PIC X(3).
+           05 COMM-OUT PIC Z,ZZ9.99.
+           05 FILLER PIC X(3).
        01  TOTSREC.
            05 FILLER PIC X(11) VALUE SPACES.
            05 FILLER PIC X(29) VALUE 'TOTAL NUMBER OF SALESMEN:   '.
@@ -52,11 +96,24 @@
            05 FILLER PIC X(29) VALUE 'TOTAL ACCUMULATED SALES:    '.
            05 ASCTR-OUT PIC Z,ZZZ,ZZ9.99.
            05 FILLER PIC X(31) VALUE SPACES.
+       01  TOTCOMMREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(29) VALUE 'TOTAL COMMISSIONS PAID:     '.
+           05 ACOMM-OUT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(31) VALUE SPACES.
+       01  TOTREJREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(29) VALUE 'TOTAL RECORDS REJECTED:     '.
+           05 REJCTR-OUT PIC Z9.
+           05 FILLER PIC X(38) VALUE SPACES.
        01  TEMP-VARIABLES.
            05 SCTR PIC 99 VALUE 0.
            05 ASCTR PIC 9(7)V99 VALUE 0.
+           05 ACOMM PIC 9(7)V99 VALUE 0.
+           05 REJCTR PIC 99 VALUE 0.
            05 TAC PIC A.
            05 EOFSW PIC X(3) VALUE 'NO '.
+           05 REC-VALID-SW PIC X(3) VALUE 'YES'.
        01  HD1.
            05 FILLER PIC X(32) VALUE SPACES.
            05 FILLER PIC X(16) VALUE "CHIKA LANG CORP.".
@@ -76,9 +133,10 @@
            05 FILLER PIC X(8) VALUE "SALESMAN".
            05 FILLER PIC X(11) VALUE SPACES.
            05 FILLER PIC X(8) VALUE "SALESMAN".
-           05 FILLER PIC X(18) VALUE SPACES.
+           05 FILLER PIC X(16) VALUE SPACES.
            05 FILLER PIC X(5) VALUE "SALES".
-           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "COMMISSION".
        01  COLHD2.
            05 FILLER PIC X(11) VALUE SPACES.
            05 FILLER PIC X(4) VALUE "CODE".
@@ -86,12 +144,110 @@
            05 FILLER PIC X(6) VALUE "NUMBER".
            05 FILLER PIC X(14) VALUE SPACES.
            05 FILLER PIC X(4) VALUE "NAME".
-           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(17) VALUE SPACES.
            05 FILLER PIC X(6) VALUE "AMOUNT".
            05 FILLER PIC X(3) VALUE SPACES.
        01  BLNK-HD.
            05 FILLER PIC X(80).
 
+      *----------------------- REJECT LISTING -----------------
+       01  REJ-HD1.
+           05 FILLER PIC X(28) VALUE SPACES.
+           05 FILLER PIC X(24) VALUE "SALES REPORT EXCEPTIONS".
+           05 FILLER PIC X(28) VALUE SPACES.
+       01  REJ-COLHD.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE "AREA".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "SLSMAN".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(25) VALUE "SALESMAN NAME".
+           05 FILLER PIC X(6) VALUE "SALES".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(18) VALUE "REASON REJECTED".
+       01  REJ-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 REJ-AC PIC X.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 REJ-SNO PIC X(3).
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 REJ-SNAME PIC X(25).
+           05 REJ-SALES PIC X(7).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 REJ-REASON PIC X(25).
+       01  REJ-TOTREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(29) VALUE 'TOTAL RECORDS REJECTED:     '.
+           05 REJ-TOTCTR-OUT PIC Z9.
+           05 FILLER PIC X(38) VALUE SPACES.
+
+      *----------------------- RANKED REPORT -------------------
+       01  RANK-HD1.
+           05 FILLER PIC X(27) VALUE SPACES.
+           05 FILLER PIC X(26) VALUE "TOP SALESMEN BY AREA CODE".
+           05 FILLER PIC X(27) VALUE SPACES.
+       01  RANK-AREA-HDR.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE "AREA CODE: ".
+           05 RNK-HDR-AC PIC A.
+           05 FILLER PIC X(57) VALUE SPACES.
+       01  RANK-LINE.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 RNK-RANK PIC Z9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RNK-SNO PIC X(3).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 RNK-SNAME PIC X(25).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 RNK-SALES PIC ZZ,ZZ9.99.
+           05 FILLER PIC X(16) VALUE SPACES.
+       01  RANK-TABLE.
+           05 RNK-ENTRY OCCURS 200 TIMES INDEXED BY RNK-IX.
+              10 RNK-T-SNO PIC X(3).
+              10 RNK-T-SNAME PIC X(25).
+              10 RNK-T-SALES PIC 9(5)V99.
+       01  RANK-OTHERS.
+           05 RNK-COUNT PIC 999 VALUE 0.
+           05 RNK-I PIC 999.
+           05 RNK-J PIC 999.
+           05 RNK-SWAP-SNO PIC X(3).
+           05 RNK-SWAP-SNAME PIC X(25).
+           05 RNK-SWAP-SALES PIC 9(5)V99.
+
+      *----------------------- CSV EXTRACT ---------------------
+       01  CSV-LINE PIC X(80).
+       01  CSV-SALES-ED PIC 9(5).99.
+
+      *----------------------- SALESMAN MASTER -----------------
+       01  SM-STATUS PIC XX.
+       01  WS-TODAY.
+           05 WS-TODAY-YR PIC 9(4).
+           05 WS-TODAY-MO PIC 9(2).
+           05 FILLER PIC X(15).
+       01  SM-TABLE.
+           05 SM-ENTRY OCCURS 300 TIMES INDEXED BY SM-IX.
+              10 SM-T-SNO PIC X(3).
+              10 SM-T-SNAME PIC X(25).
+              10 SM-T-MTD PIC 9(7)V99.
+              10 SM-T-YTD PIC 9(7)V99.
+              10 SM-T-YR PIC 9(4).
+              10 SM-T-MO PIC 99.
+              10 SM-T-NEW PIC X.
+       01  SM-OTHERS.
+           05 SM-COUNT PIC 999 VALUE 0.
+           05 SM-FOUND-SW PIC X(3) VALUE 'NO '.
+           05 SM-CURR-IX PIC 999.
+           05 SM-LOAD-EOF PIC X(3) VALUE 'NO '.
+
+      *----------------------- COMMISSION TIERS ----------------
+       01  COMMISSION-RATES.
+           05 COMM-TIER1-LIMIT PIC 9(5)V99 VALUE 10000.00.
+           05 COMM-TIER2-LIMIT PIC 9(5)V99 VALUE 25000.00.
+           05 COMM-TIER1-RATE PIC V999 VALUE .050.
+           05 COMM-TIER2-RATE PIC V999 VALUE .070.
+           05 COMM-TIER3-RATE PIC V999 VALUE .100.
+           05 COMM-AMT PIC 9(7)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            perform initial-rtn thru initial-end.
@@ -101,7 +257,13 @@
 
        initial-rtn.
            open input INFILE
-                output OUTFILE.
+                output OUTFILE
+                output REJECTFILE
+                output RANKFILE
+                output CSVFILE.
+           perform OPEN-SALESMAN-MASTER-RTN.
+           perform LOAD-SALESMAN-MASTER-RTN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
            read infile
                 at end move 'yes' to eofsw
                 not at end move ac-in to tac.
@@ -112,30 +274,231 @@
            write OUTREC from BLNK-HD.
            write OUTREC from COLHD1.
            write OUTREC from COLHD2.
+           write REJREC from REJ-HD1.
+           write REJREC from BLNK-HD.
+           write REJREC from REJ-COLHD.
+           write RANKREC from RANK-HD1.
+           write RANKREC from BLNK-HD.
        initial-end.
 
+       OPEN-SALESMAN-MASTER-RTN.
+           OPEN I-O SALESMAN-MASTER.
+           IF SM-STATUS = '35'
+               OPEN OUTPUT SALESMAN-MASTER
+               CLOSE SALESMAN-MASTER
+               OPEN I-O SALESMAN-MASTER.
+
+       LOAD-SALESMAN-MASTER-RTN.
+           PERFORM UNTIL SM-LOAD-EOF = 'YES'
+               READ SALESMAN-MASTER NEXT RECORD
+                   AT END MOVE 'YES' TO SM-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO SM-COUNT
+                       MOVE SM-SNO TO SM-T-SNO(SM-COUNT)
+                       MOVE SM-SNAME TO SM-T-SNAME(SM-COUNT)
+                       MOVE SM-MTD-SALES TO SM-T-MTD(SM-COUNT)
+                       MOVE SM-YTD-SALES TO SM-T-YTD(SM-COUNT)
+                       MOVE SM-LAST-YR TO SM-T-YR(SM-COUNT)
+                       MOVE SM-LAST-MO TO SM-T-MO(SM-COUNT)
+                       MOVE 'N' TO SM-T-NEW(SM-COUNT)
+           END-PERFORM.
+
        process-rtn.
-           if ac-in not equal to tac
-               perform ac-break-rtn through ac-break-end.
-           MOVE AC-IN TO AC-OUT.
-           MOVE SNO-IN TO SNO-OUT.
-           MOVE SNAME-IN TO SNAME-OUT.
-           MOVE SALES-IN TO SALES-OUT.
-           WRITE OUTREC FROM REC-OUT.
-           ADD 1 TO SCTR.
-           ADD SALES-IN TO ASCTR.
+           PERFORM VALIDATE-RTN.
+           IF REC-VALID-SW NOT EQUAL TO 'YES'
+               PERFORM REJECT-RTN
+           ELSE
+               IF AC-IN NOT EQUAL TO TAC
+                   PERFORM AC-BREAK-RTN THRU AC-BREAK-END
+               END-IF
+               PERFORM COMPUTE-COMMISSION-RTN
+               PERFORM UPDATE-SALESMAN-MASTER-RTN
+               PERFORM WRITE-CSV-RTN
+               PERFORM ADD-TO-RANK-TABLE-RTN
+               MOVE AC-IN TO AC-OUT
+               MOVE SNO-IN TO SNO-OUT
+               MOVE SNAME-IN TO SNAME-OUT
+               MOVE SALES-IN TO SALES-OUT
+               MOVE COMM-AMT TO COMM-OUT
+               WRITE OUTREC FROM REC-OUT
+               ADD 1 TO SCTR
+               ADD SALES-IN TO ASCTR
+               ADD COMM-AMT TO ACOMM
+           END-IF.
            read infile at end move 'yes' to eofsw
-               perform ac-break-rtn thru ac-break-end.
+               perform AC-BREAK-RTN thru AC-BREAK-END.
        process-end.
+
+       VALIDATE-RTN.
+           MOVE 'YES' TO REC-VALID-SW.
+           IF SNAME-IN = SPACES
+               MOVE 'NO ' TO REC-VALID-SW
+           END-IF.
+           IF SALES-IN NOT NUMERIC
+               MOVE 'NO ' TO REC-VALID-SW
+           ELSE
+               IF SALES-IN <= 0
+                   MOVE 'NO ' TO REC-VALID-SW
+               END-IF
+           END-IF.
+           IF AC-IN NOT ALPHABETIC
+               MOVE 'NO ' TO REC-VALID-SW
+           END-IF.
+
+       REJECT-RTN.
+           MOVE AC-IN TO REJ-AC.
+           MOVE SNO-IN TO REJ-SNO.
+           MOVE SNAME-IN TO REJ-SNAME.
+           MOVE SALES-IN-TXT TO REJ-SALES.
+           IF SNAME-IN = SPACES
+               MOVE 'BLANK SALESMAN NAME' TO REJ-REASON
+           ELSE IF SALES-IN NOT NUMERIC
+               MOVE 'NON-NUMERIC SALES AMT' TO REJ-REASON
+           ELSE IF SALES-IN <= 0
+               MOVE 'ZERO/NEGATIVE SALES' TO REJ-REASON
+           ELSE
+               MOVE 'INVALID AREA CODE' TO REJ-REASON
+           END-IF.
+           WRITE REJREC FROM REJ-LINE.
+           ADD 1 TO REJCTR.
+
+       COMPUTE-COMMISSION-RTN.
+           IF SALES-IN > COMM-TIER2-LIMIT
+               COMPUTE COMM-AMT = SALES-IN * COMM-TIER3-RATE
+           ELSE
+               IF SALES-IN > COMM-TIER1-LIMIT
+                   COMPUTE COMM-AMT = SALES-IN * COMM-TIER2-RATE
+               ELSE
+                   COMPUTE COMM-AMT = SALES-IN * COMM-TIER1-RATE
+               END-IF
+           END-IF.
+
+       UPDATE-SALESMAN-MASTER-RTN.
+           MOVE 'NO ' TO SM-FOUND-SW.
+           PERFORM VARYING SM-IX FROM 1 BY 1
+                   UNTIL SM-IX > SM-COUNT OR SM-FOUND-SW = 'YES'
+               IF SM-T-SNO(SM-IX) = SNO-IN
+                   MOVE 'YES' TO SM-FOUND-SW
+                   MOVE SM-IX TO SM-CURR-IX
+               END-IF
+           END-PERFORM.
+           IF SM-FOUND-SW NOT EQUAL TO 'YES'
+               ADD 1 TO SM-COUNT
+               MOVE SM-COUNT TO SM-CURR-IX
+               MOVE SNO-IN TO SM-T-SNO(SM-CURR-IX)
+               MOVE SNAME-IN TO SM-T-SNAME(SM-CURR-IX)
+               MOVE 0 TO SM-T-MTD(SM-CURR-IX)
+               MOVE 0 TO SM-T-YTD(SM-CURR-IX)
+               MOVE WS-TODAY-YR TO SM-T-YR(SM-CURR-IX)
+               MOVE WS-TODAY-MO TO SM-T-MO(SM-CURR-IX)
+               MOVE 'Y' TO SM-T-NEW(SM-CURR-IX)
+           ELSE
+               MOVE SNAME-IN TO SM-T-SNAME(SM-CURR-IX)
+               IF SM-T-YR(SM-CURR-IX) NOT EQUAL TO WS-TODAY-YR
+                   MOVE 0 TO SM-T-YTD(SM-CURR-IX)
+                   MOVE 0 TO SM-T-MTD(SM-CURR-IX)
+                   MOVE WS-TODAY-YR TO SM-T-YR(SM-CURR-IX)
+                   MOVE WS-TODAY-MO TO SM-T-MO(SM-CURR-IX)
+               ELSE
+                   IF SM-T-MO(SM-CURR-IX) NOT EQUAL TO WS-TODAY-MO
+                       MOVE 0 TO SM-T-MTD(SM-CURR-IX)
+                       MOVE WS-TODAY-MO TO SM-T-MO(SM-CURR-IX)
+                   END-IF
+               END-IF
+           END-IF.
+           ADD SALES-IN TO SM-T-MTD(SM-CURR-IX).
+           ADD SALES-IN TO SM-T-YTD(SM-CURR-IX).
+
+       WRITE-CSV-RTN.
+           MOVE SALES-IN TO CSV-SALES-ED.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(AC-IN) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SNO-IN) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(SNAME-IN) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-SALES-ED DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING.
+           WRITE CSVREC FROM CSV-LINE.
+
+       ADD-TO-RANK-TABLE-RTN.
+           ADD 1 TO RNK-COUNT.
+           MOVE SNO-IN TO RNK-T-SNO(RNK-COUNT).
+           MOVE SNAME-IN TO RNK-T-SNAME(RNK-COUNT).
+           MOVE SALES-IN TO RNK-T-SALES(RNK-COUNT).
+
        ac-break-rtn.
            MOVE SCTR TO SCTR-OUT.
            MOVE ASCTR TO ASCTR-OUT.
            WRITE OUTREC FROM TOTSREC.
            WRITE OUTREC FROM TOTASREC.
+           PERFORM WRITE-RANKED-AREA-RTN.
            MOVE 0 TO SCTR.
            MOVE 0 TO ASCTR.
            MOVE AC-IN TO TAC.
        ac-break-end.
+
+       WRITE-RANKED-AREA-RTN.
+           IF RNK-COUNT > 0
+               PERFORM SORT-RANK-TABLE-RTN
+               MOVE TAC TO RNK-HDR-AC
+               WRITE RANKREC FROM RANK-AREA-HDR
+               PERFORM VARYING RNK-I FROM 1 BY 1
+                       UNTIL RNK-I > RNK-COUNT
+                   MOVE RNK-I TO RNK-RANK
+                   MOVE RNK-T-SNO(RNK-I) TO RNK-SNO
+                   MOVE RNK-T-SNAME(RNK-I) TO RNK-SNAME
+                   MOVE RNK-T-SALES(RNK-I) TO RNK-SALES
+                   WRITE RANKREC FROM RANK-LINE
+               END-PERFORM
+               WRITE RANKREC FROM BLNK-HD
+           END-IF.
+           MOVE 0 TO RNK-COUNT.
+
+       SORT-RANK-TABLE-RTN.
+           PERFORM VARYING RNK-I FROM 1 BY 1 UNTIL RNK-I >= RNK-COUNT
+               PERFORM VARYING RNK-J FROM 1 BY 1
+                       UNTIL RNK-J > (RNK-COUNT - RNK-I)
+                   IF RNK-T-SALES(RNK-J) < RNK-T-SALES(RNK-J + 1)
+                       MOVE RNK-T-SNO(RNK-J) TO RNK-SWAP-SNO
+                       MOVE RNK-T-SNAME(RNK-J) TO RNK-SWAP-SNAME
+                       MOVE RNK-T-SALES(RNK-J) TO RNK-SWAP-SALES
+                       MOVE RNK-T-SNO(RNK-J + 1) TO RNK-T-SNO(RNK-J)
+                       MOVE RNK-T-SNAME(RNK-J + 1) TO RNK-T-SNAME(RNK-J)
+                       MOVE RNK-T-SALES(RNK-J + 1) TO RNK-T-SALES(RNK-J)
+                       MOVE RNK-SWAP-SNO TO RNK-T-SNO(RNK-J + 1)
+                       MOVE RNK-SWAP-SNAME TO RNK-T-SNAME(RNK-J + 1)
+                       MOVE RNK-SWAP-SALES TO RNK-T-SALES(RNK-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        finish-rtn.
-           close INFILE, OUTFILE.
+           MOVE REJCTR TO REJCTR-OUT.
+           MOVE ACOMM TO ACOMM-OUT.
+           WRITE OUTREC FROM TOTCOMMREC.
+           WRITE OUTREC FROM TOTREJREC.
+           MOVE REJCTR TO REJ-TOTCTR-OUT.
+           WRITE REJREC FROM BLNK-HD.
+           WRITE REJREC FROM REJ-TOTREC.
+           PERFORM SAVE-SALESMAN-MASTER-RTN.
+           close INFILE, OUTFILE, REJECTFILE, RANKFILE, CSVFILE,
+                 SALESMAN-MASTER.
        finish-end.
+
+       SAVE-SALESMAN-MASTER-RTN.
+           PERFORM VARYING SM-IX FROM 1 BY 1 UNTIL SM-IX > SM-COUNT
+               MOVE SM-T-SNO(SM-IX) TO SM-SNO
+               MOVE SM-T-SNAME(SM-IX) TO SM-SNAME
+               MOVE SM-T-MTD(SM-IX) TO SM-MTD-SALES
+               MOVE SM-T-YTD(SM-IX) TO SM-YTD-SALES
+               MOVE SM-T-YR(SM-IX) TO SM-LAST-YR
+               MOVE SM-T-MO(SM-IX) TO SM-LAST-MO
+               IF SM-T-NEW(SM-IX) = 'Y'
+                   WRITE SM-REC
+               ELSE
+                   REWRITE SM-REC
+               END-IF
+           END-PERFORM.
