@@ -10,6 +10,11 @@
            SELECT STUD4 ASSIGN TO 'GRADE.TXT'.
            SELECT STUD5 ASSIGN TO 'ENROLL.TXT'.
            SELECT STUD6 ASSIGN TO 'GRADES.TXT'.
+           SELECT CONTROL-TOTALS ASSIGN TO 'CONTROL-TOTALS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-PROGRAM
+               FILE STATUS IS CT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  STUD1
@@ -58,7 +63,15 @@
            05 FILLER PIC X(80).
        FD  STUD6.
        01  GR-MERGING.
-           05 FILLER PIC X(80).
+           05 FILLER PIC X(111).
+      *CROSS-PROGRAM CONTROL-TOTAL RECONCILIATION
+       FD CONTROL-TOTALS
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS CT-REC.
+       01 CT-REC.
+           05 CT-PROGRAM PIC X(15).
+           05 CT-ENR-TOTAL PIC 9(4).
        WORKING-STORAGE SECTION.
        01  PROG-OUT.
            05 PROGNO PIC X(10).
@@ -100,6 +113,8 @@
            05 PROG-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 PROG-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 PROG-LTR PIC X(12).
        01  PHIL-GRADE-OUT.
            05 PHIL-NO PIC X(10).
            05 FILLER PIC X(15).
@@ -108,6 +123,8 @@
            05 PHIL-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 PHIL-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 PHIL-LTR PIC X(12).
        01  BIO-GRADE-OUT.
            05 BIO-NO PIC X(10).
            05 FILLER PIC X(15).
@@ -116,6 +133,8 @@
            05 BIO-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 BIO-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 BIO-LTR PIC X(12).
        01  PHY-GRADE-OUT.
            05 PHY-NO PIC X(10).
            05 FILLER PIC X(15).
@@ -124,6 +143,8 @@
            05 PHY-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 PHY-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 PHY-LTR PIC X(12).
        01  DATA-GRADE-OUT.
            05 DATA-NO PIC X(10).
            05 FILLER PIC X(15).
@@ -132,6 +153,8 @@
            05 DATA-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 DATA-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 DATA-LTR PIC X(12).
        01  PROGRA-GRADE-OUT.
            05 PROGRA-NO PIC X(10).
            05 FILLER PIC X(15).
@@ -140,6 +163,8 @@
            05 PROGRA-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 PROGRA-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 PROGRA-LTR PIC X(12).
        01  DISC-GRADE-OUT.
            05 DISC-NO PIC X(10).
            05 FILLER PIC X(15).
@@ -148,6 +173,8 @@
            05 DISC-AVG PIC 9.99.
            05 FILLER PIC X(8).
            05 DISC-RMRKS PIC X(6).
+           05 FILLER PIC X(3).
+           05 DISC-LTR PIC X(12).
        01  ACADEMY.
            05 FILLER PIC X(29).
            05 FILLER PIC X(22) VALUE 'TRI-STAR ACADEMY'.
@@ -314,6 +341,8 @@
            05 FILLER PIC X(15) VALUE 'AVERAGE GRADE'.
            05 FILLER PIC X(9).
            05 FILLER PIC X(15) VALUE 'REMARKS'.
+           05 FILLER PIC X(9).
+           05 FILLER PIC X(15) VALUE 'LETTER GRADE'.
        01  PROG-TOTAL-PASS.
            05 FILLER PIC X(25) VALUE 'TOTAL NUMBER OF STUDENTS'.
            05 FILLER PIC X(15) VALUE 'WHO PASSED:'.
@@ -422,6 +451,34 @@
            05 PROGRA-AVERAGE PIC 9V99 VALUE 0.
            05 DISC-AVERAGE PIC 9V99 VALUE 0.
            05 GRAND-ENR PIC 9999 VALUE 0.
+       01  LETTER-GRADE-VARS.
+           05 LTR-AVG-IN PIC 9V99.
+           05 LTR-GRADE-OUT PIC X(12).
+       01  CT-STATUS PIC XX.
+       01  CT-FOUND-SW PIC X(3) VALUE 'NO '.
+       01  RECON-HDR.
+           05 FILLER PIC X(30) VALUE
+              'CROSS-PROGRAM CONTROL TOTALS'.
+           05 FILLER PIC X(50).
+       01  RECON-NOPEER.
+           05 FILLER PIC X(55) VALUE
+              'FINAL-PROJECT CONTROL TOTAL NOT YET RECORDED'.
+           05 FILLER PIC X(25).
+       01  RECON-TOTALS-LINE.
+           05 FILLER PIC X(20) VALUE 'MERGING-FILES TOTAL:'.
+           05 RECON-OWN-TOT PIC Z999.
+           05 FILLER PIC X(5).
+           05 FILLER PIC X(20) VALUE 'FINAL-PROJECT TOTAL:'.
+           05 RECON-PEER-TOT PIC Z999.
+           05 FILLER PIC X(24).
+       01  RECON-MATCH-LINE.
+           05 FILLER PIC X(44) VALUE
+              'CONTROL TOTALS MATCH - ENROLLMENT RECONCILED'.
+           05 FILLER PIC X(36).
+       01  RECON-MISMATCH-LINE.
+           05 FILLER PIC X(55) VALUE
+              '*** CONTROL TOTALS MISMATCH - CHECK SUBJECT LISTS ***'.
+           05 FILLER PIC X(25).
        SCREEN SECTION.
        01  SCRN.
            05 BLANK SCREEN.
@@ -542,6 +599,7 @@
            PERFORM DATA-GRADE-RTN.
            PERFORM PROGRA-GRADE-RTN.
            PERFORM DISC-GRADE-RTN.
+           PERFORM WRITE-RECONCILIATION-RTN.
            DISPLAY 'END OF MERGING!!!!!'.
            CLOSE STUD1, STUD2, STUD3, STUD4, STUD5, STUD6.
            STOP RUN.
@@ -720,7 +778,7 @@
            WRITE GR-MERGING FROM DISC-FACULTY-ID.
            WRITE GR-MERGING FROM DISC-FACULTY-NAME.
            WRITE GR-MERGING FROM GRD-HEADER.
-           PERFORM PHIL-GRADE-COMP UNTIL EOF14 IS EQUAL TO 'YES'.
+           PERFORM DISC-GRADE-COMP UNTIL EOF14 IS EQUAL TO 'YES'.
            WRITE GR-MERGING FROM DISC-TOTAL-PASS.
            WRITE GR-MERGING FROM DISC-TOTAL-FAIL.
            WRITE GR-MERGING FROM BLANK-HEADER.
@@ -731,6 +789,9 @@
                MOVE STUD-NAME TO PROG-NA
                COMPUTE PROG-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE PROG-AVERAGE TO PROG-AVG
+               MOVE PROG-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO PROG-LTR
                IF PROG-AVERAGE <= 3.12
                    MOVE 'PASSED' TO PROG-RMRKS
                    ADD 1 TO TOTAL-PROG-PASS
@@ -739,7 +800,8 @@
                    MOVE 'FAILED' TO PROG-RMRKS
                    ADD 1 TO TOTAL-PROG-FAIL
                    MOVE TOTAL-PROG-FAIL TO PROG-T-FAIL
-           WRITE GR-MERGING FROM PROG-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM PROG-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF8.
            READ STUD2 AT END MOVE 'YES' TO EOF8.
@@ -752,6 +814,9 @@
                MOVE STUD-NAME TO PHIL-NA
                COMPUTE PHIL-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE PHIL-AVERAGE TO PHIL-AVG
+               MOVE PHIL-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO PHIL-LTR
                IF PHIL-AVERAGE <= 3.12
                    MOVE 'PASSED' TO PHIL-RMRKS
                    ADD 1 TO TOTAL-PHIL-PASS
@@ -760,7 +825,8 @@
                    MOVE 'FAILED' TO PHIL-RMRKS
                    ADD 1 TO TOTAL-PHIL-FAIL
                    MOVE TOTAL-PHIL-FAIL TO PHIL-T-FAIL
-           WRITE GR-MERGING FROM PHIL-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM PHIL-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF9.
            READ STUD2 AT END MOVE 'YES' TO EOF9.
@@ -773,6 +839,9 @@
                MOVE STUD-NAME TO BIO-NA
                COMPUTE BIO-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE BIO-AVERAGE TO BIO-AVG
+               MOVE BIO-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO BIO-LTR
                IF BIO-AVERAGE <= 3.12
                    MOVE 'PASSED' TO BIO-RMRKS
                    ADD 1 TO TOTAL-BIO-PASS
@@ -781,7 +850,8 @@
                    MOVE 'FAILED' TO BIO-RMRKS
                    ADD 1 TO TOTAL-BIO-FAIL
                    MOVE TOTAL-BIO-FAIL TO BIO-T-FAIL
-           WRITE GR-MERGING FROM BIO-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM BIO-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF10.
            READ STUD2 AT END MOVE 'YES' TO EOF10.
@@ -794,6 +864,9 @@
                MOVE STUD-NAME TO PHYNA
                COMPUTE PHY-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE PHY-AVERAGE TO PHY-AVG
+               MOVE PHY-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO PHY-LTR
                IF PHY-AVERAGE <= 3.12
                    MOVE 'PASSED' TO PHY-RMRKS
                    ADD 1 TO TOTAL-PHY-PASS
@@ -802,7 +875,8 @@
                    MOVE 'FAILED' TO PHY-RMRKS
                    ADD 1 TO TOTAL-PHY-FAIL
                    MOVE TOTAL-PHY-FAIL TO PHY-T-FAIL
-           WRITE GR-MERGING FROM PHY-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM PHY-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF11.
            READ STUD2 AT END MOVE 'YES' TO EOF11.
@@ -815,6 +889,9 @@
                MOVE STUD-NAME TO DATA-NA
                COMPUTE DATA-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE DATA-AVERAGE TO DATA-AVG
+               MOVE DATA-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO DATA-LTR
                IF DATA-AVERAGE <= 3.12
                    MOVE 'PASSED' TO DATA-RMRKS
                    ADD 1 TO TOTAL-DATA-PASS
@@ -823,7 +900,8 @@
                    MOVE 'FAILED' TO DATA-RMRKS
                    ADD 1 TO TOTAL-DATA-FAIL
                    MOVE TOTAL-DATA-FAIL TO DATA-T-FAIL
-           WRITE GR-MERGING FROM DATA-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM DATA-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF12.
            READ STUD2 AT END MOVE 'YES' TO EOF12.
@@ -837,6 +915,9 @@
                MOVE STUD-NAME TO PROGRA-NA
                COMPUTE PROGRA-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE PROGRA-AVERAGE TO PROGRA-AVG
+               MOVE PROGRA-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO PROGRA-LTR
                IF PROGRA-AVERAGE <= 3.12
                    MOVE 'PASSED' TO PROGRA-RMRKS
                    ADD 1 TO TOTAL-PROGRA-PASS
@@ -845,7 +926,8 @@
                    MOVE 'FAILED' TO PROGRA-RMRKS
                    ADD 1 TO TOTAL-PROGRA-FAIL
                    MOVE TOTAL-PROGRA-FAIL TO PROGRA-T-FAIL
-           WRITE GR-MERGING FROM PROGRA-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM PROGRA-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF13.
            READ STUD2 AT END MOVE 'YES' TO EOF13.
@@ -858,6 +940,9 @@
                MOVE STUD-NAME TO DISC-NA
                COMPUTE DISC-AVERAGE = (MID-GRADE + FINAL-GRADE) / 2
                MOVE DISC-AVERAGE TO DISC-AVG
+               MOVE DISC-AVERAGE TO LTR-AVG-IN
+               PERFORM GET-LETTER-GRADE-RTN
+               MOVE LTR-GRADE-OUT TO DISC-LTR
                IF DISC-AVERAGE <= 3.12
                    MOVE 'PASSED' TO DISC-RMRKS
                    ADD 1 TO TOTAL-DISC-PASS
@@ -866,7 +951,8 @@
                    MOVE 'FAILED' TO DISC-RMRKS
                    ADD 1 TO TOTAL-DISC-FAIL
                    MOVE TOTAL-DISC-FAIL TO DISC-T-FAIL
-                   WRITE GR-MERGING FROM DISC-GRADE-OUT
+               END-IF
+               WRITE GR-MERGING FROM DISC-GRADE-OUT
            END-IF.
            READ STUD1 AT END MOVE 'YES' TO EOF14.
            READ STUD2 AT END MOVE 'YES' TO EOF14.
@@ -974,4 +1060,63 @@
        FINAL-RTN.
            WRITE MERGING FROM BLANK-HEADER.
            WRITE MERGING FROM BLANK-HEADER.
-           WRITE MERGING FROM GRAND-TOTAL.
\ No newline at end of file
+           WRITE MERGING FROM GRAND-TOTAL.
+
+       GET-LETTER-GRADE-RTN.
+           EVALUATE TRUE
+               WHEN LTR-AVG-IN <= 1.25
+                   MOVE 'EXCELLENT' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 1.50
+                   MOVE 'VERY GOOD' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 1.75
+                   MOVE 'GOOD' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 2.00
+                   MOVE 'SATISFACTORY' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 2.50
+                   MOVE 'FAIR' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 3.00
+                   MOVE 'PASSING' TO LTR-GRADE-OUT
+               WHEN LTR-AVG-IN <= 3.12
+                   MOVE 'CONDITIONAL' TO LTR-GRADE-OUT
+               WHEN OTHER
+                   MOVE 'FAILED' TO LTR-GRADE-OUT
+           END-EVALUATE.
+
+       WRITE-RECONCILIATION-RTN.
+           MOVE 'NO ' TO CT-FOUND-SW.
+           OPEN I-O CONTROL-TOTALS.
+           IF CT-STATUS = '35'
+               OPEN OUTPUT CONTROL-TOTALS
+               CLOSE CONTROL-TOTALS
+               OPEN I-O CONTROL-TOTALS.
+           MOVE 'MERGING-FILES  ' TO CT-PROGRAM.
+           READ CONTROL-TOTALS
+               INVALID KEY MOVE 'NO ' TO CT-FOUND-SW
+               NOT INVALID KEY MOVE 'YES' TO CT-FOUND-SW
+           END-READ.
+           MOVE 'MERGING-FILES  ' TO CT-PROGRAM.
+           MOVE GRAND-ENR TO CT-ENR-TOTAL.
+           IF CT-FOUND-SW = 'YES'
+               REWRITE CT-REC
+           ELSE
+               WRITE CT-REC
+           END-IF.
+           MOVE 'FINAL-PROJECT  ' TO CT-PROGRAM.
+           READ CONTROL-TOTALS
+               INVALID KEY MOVE 'NO ' TO CT-FOUND-SW
+               NOT INVALID KEY MOVE 'YES' TO CT-FOUND-SW
+           END-READ.
+           WRITE MERGING FROM RECON-HDR.
+           IF CT-FOUND-SW = 'YES'
+               MOVE GRAND-ENR TO RECON-OWN-TOT
+               MOVE CT-ENR-TOTAL TO RECON-PEER-TOT
+               WRITE MERGING FROM RECON-TOTALS-LINE
+               IF GRAND-ENR = CT-ENR-TOTAL
+                   WRITE MERGING FROM RECON-MATCH-LINE
+               ELSE
+                   WRITE MERGING FROM RECON-MISMATCH-LINE
+               END-IF
+           ELSE
+               WRITE MERGING FROM RECON-NOPEER
+           END-IF.
+           CLOSE CONTROL-TOTALS.
