@@ -12,23 +12,37 @@
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO "ACTIN.TXT".
            SELECT OUTFILE ASSIGN TO "OUTACT.TXT".
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCOUNT-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCNO
+               FILE STATUS IS AM-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 33 CHARACTERS
+           RECORD CONTAINS 36 CHARACTERS
            DATA RECORD IS REC-IN.
        01  REC-IN.
            05 ACCNO-IN PIC X(3).
            05 ACCNAME-IN PIC X(22).
            05 TC-IN PIC X.
            05 AMOUNT-IN PIC 9(5)V99.
+           05 TOACCNO-IN PIC X(3).
        FD  OUTFILE
            LABEL RECORDS ARE OMITTED
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 86 CHARACTERS
            DATA RECORD OUTREC.
        01  OUTREC.
-       05  FILLER PIC X(80).
+       05  FILLER PIC X(86).
+       FD  ACCOUNT-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS AM-REC.
+       01  AM-REC.
+           05 AM-ACCNO PIC X(3).
+           05 AM-ACCNAME PIC X(22).
+           05 AM-BALANCE PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        01  HD1-REC.
@@ -50,7 +64,8 @@
            05 FILLER PIC X(7) VALUE "ACCOUNT".
            05 FILLER PIC X(15) VALUE SPACES.
            05 FILLER PIC X(7) VALUE "BALANCE".
-           05 FILLER PIC X(14) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "INTEREST".
        01  COLHD2.
            05 FILLER PIC X(16) VALUE SPACES.
            05 FILLER PIC X(6) VALUE "NUMBER".
@@ -58,7 +73,8 @@
            05 FILLER PIC X(4) VALUE "NAME".
            05 FILLER PIC X(17) VALUE SPACES.
            05 FILLER PIC X(6) VALUE "AMOUNT".
-           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "EARNED".
        01  REC-OUT.
            05 FILLER PIC X(17) VALUE SPACES.
            05 ACCNO-OUT PIC X(3).
@@ -66,7 +82,9 @@
            05 ACCNAME-OUT PIC X(22).
            05 FILLER PIC X(3) VALUE SPACES.
            05 BAL-OUT PIC Z,ZZZ,ZZ9.99.
-           05 FILLER PIC X(13) VALUE SPACES.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 INT-OUT PIC ZZ,ZZ9.99.
+           05 FILLER PIC X(7) VALUE SPACES.
        01  TOTDREC.
            05 FILLER PIC X(11) VALUE SPACES.
            05 FILLER PIC X(21) VALUE "TOTAL DEPOSITORS:   ".
@@ -79,6 +97,87 @@
            05 ABCTR-OUT PIC Z,ZZZ,ZZ9.99.
            05 FILLER PIC X(10) VALUE SPACES.
            05 FILLER PIC X(27) VALUE SPACES.
+       01  TOTINTREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "TOTAL INTEREST EARNED:        ".
+           05 TOTINT-OUT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(37) VALUE SPACES.
+       01  TOTODREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "TOTAL OVERDRAFTS PREVENTED:   ".
+           05 TOTOD-OUT PIC Z9.
+           05 FILLER PIC X(37) VALUE SPACES.
+       01  TOTBCREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "TOTAL UNRECOGNIZED TXN CODES: ".
+           05 TOTBC-OUT PIC Z9.
+           05 FILLER PIC X(37) VALUE SPACES.
+       01  TOTXFREC.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "TOTAL TRANSFERS TO BAD ACCT: ".
+           05 TOTXF-OUT PIC Z9.
+           05 FILLER PIC X(37) VALUE SPACES.
+
+      *------------------- OVERDRAFT EXCEPTION LINE ------------
+       01  EXCPT-OVERDRAFT-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE "OVERDRAFT: ".
+           05 EXCPT-OD-ACCNO PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "WD AMOUNT:  ".
+           05 EXCPT-OD-AMT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "BALANCE: ".
+           05 EXCPT-OD-BAL PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(10) VALUE SPACES.
+
+      *------------------- TRANSFER DESTINATION EXCEPTION ------
+       01  EXCPT-XFER-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(23) VALUE "TRANSFER NO DEST ACCT: ".
+           05 EXCPT-XF-ACCNO PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "TO ACCT: ".
+           05 EXCPT-XF-TOACCNO PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "AMOUNT: ".
+           05 EXCPT-XF-AMT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(6) VALUE SPACES.
+
+      *------------------- UNRECOGNIZED CODE EXCEPTION ---------
+       01  EXCPT-BADCODE-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE "BAD TXN CODE: ".
+           05 EXCPT-BC-ACCNO PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "CODE: ".
+           05 EXCPT-BC-CODE PIC X.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "AMOUNT: ".
+           05 EXCPT-BC-AMT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(17) VALUE SPACES.
+
+      *------------------- PASSBOOK DETAIL MODE ----------------
+       01  ACCT-HDR-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(16) VALUE "ACCOUNT DETAIL: ".
+           05 HDR-ACCNO PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 HDR-ACCNAME PIC X(22).
+           05 FILLER PIC X(26) VALUE SPACES.
+       01  DETAIL-LINE.
+           05 FILLER PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "SEQ: ".
+           05 DTL-SEQ PIC Z9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "CODE: ".
+           05 DTL-TC PIC X.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 DTL-AMT PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 DTL-BAL PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(8) VALUE SPACES.
+
        01  TEMP-VARIABLES.
            05 DCTR PIC 99 VALUE 0.
            05 ABCTR PIC 9(7)V99 VALUE 0.
@@ -87,6 +186,25 @@
            05 TACCNO PIC X(3).
            05 TACCNAME PIC X(24) VALUE ' '.
 
+      *------------------- INTEREST COMPUTATION ----------------
+       01  INTEREST-VARIABLES.
+           05 INTEREST-RATE PIC V999 VALUE .005.
+           05 INTEREST-EARNED PIC 9(7)V99 VALUE 0.
+           05 TOT-INTEREST PIC 9(7)V99 VALUE 0.
+
+      *------------------- TRANSACTION CODE / DETAIL TRACKING ------------
+       01  OTHER-VARIABLES.
+           05 OVERDRAFT-CTR PIC 99 VALUE 0.
+           05 BADCODE-CTR PIC 99 VALUE 0.
+           05 XFER-BADACCT-CTR PIC 99 VALUE 0.
+           05 TXN-SEQ PIC 99 VALUE 0.
+           05 DETAIL-MODE-SW PIC X VALUE 'Y'.
+
+      *------------------- ACCOUNT MASTER CARRY-FORWARD --------
+       01  AM-STATUS PIC XX.
+       01  AM-FOUND-SW PIC X(3) VALUE 'NO '.
+       01  EOF-BREAK-SW PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM INIT-RTN THRU INIT-END.
@@ -96,47 +214,168 @@
 
        INIT-RTN.
            OPEN INPUT INFILE OUTPUT OUTFILE.
+           PERFORM OPEN-ACCOUNT-MASTER-RTN.
            READ INFILE
                AT END MOVE 'YES' TO EOFSW
                NOT END MOVE ACCNO-IN TO TACCNO,
                        MOVE ACCNAME-IN TO TACCNAME.
+           PERFORM LOAD-ACCOUNT-BALANCE-RTN.
            WRITE OUTREC FROM HD1-REC.
            WRITE OUTREC FROM HD2-REC.
            WRITE OUTREC FROM HD3-REC AFTER ADVANCING 2 LINES.
            WRITE OUTREC FROM COLHD1 AFTER ADVANCING 2 LINES.
            WRITE OUTREC FROM COLHD2.
+           PERFORM WRITE-ACCOUNT-HDR-RTN.
        INIT-END.
 
+       OPEN-ACCOUNT-MASTER-RTN.
+           OPEN I-O ACCOUNT-MASTER.
+           IF AM-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER.
+
        PROCESS-RTN.
            IF ACCNO-IN NOT EQUAL TO TACCNO
+               MOVE 'N' TO EOF-BREAK-SW
                PERFORM ACCNT-BREAK-RTN THRU ACCNT-BREAK-END.
-           IF TC-IN NOT EQUAL TO 'D'
-               SUBTRACT AMOUNT-IN FROM BALANCE
-           ELSE
-               ADD AMOUNT-IN TO BALANCE
-           END-IF.
+           EVALUATE TC-IN
+               WHEN 'D'
+                   ADD AMOUNT-IN TO BALANCE
+                   PERFORM WRITE-DETAIL-LINE-RTN
+               WHEN 'W'
+                   PERFORM POST-WITHDRAWAL-RTN
+               WHEN 'X'
+                   PERFORM POST-TRANSFER-RTN
+               WHEN OTHER
+                   PERFORM UNRECOGNIZED-CODE-RTN
+           END-EVALUATE.
            READ INFILE
                AT END MOVE 'YES' TO EOFSW
-               PERFORM ACCNT-BREAK-RTN THRU ACCNT-BREAK-END.
+                       MOVE 'Y' TO EOF-BREAK-SW
+                       PERFORM ACCNT-BREAK-RTN THRU ACCNT-BREAK-END.
        PROCESS-END.
 
+       POST-WITHDRAWAL-RTN.
+           IF AMOUNT-IN > BALANCE
+               PERFORM WRITE-OVERDRAFT-EXCEPTION-RTN
+           ELSE
+               SUBTRACT AMOUNT-IN FROM BALANCE
+               PERFORM WRITE-DETAIL-LINE-RTN
+           END-IF.
+
+       POST-TRANSFER-RTN.
+           IF AMOUNT-IN > BALANCE
+               PERFORM WRITE-OVERDRAFT-EXCEPTION-RTN
+           ELSE
+               PERFORM CREDIT-TRANSFER-DESTINATION-RTN
+           END-IF.
+
+       CREDIT-TRANSFER-DESTINATION-RTN.
+           MOVE TOACCNO-IN TO AM-ACCNO.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   PERFORM WRITE-TRANSFER-EXCEPTION-RTN
+               NOT INVALID KEY
+                   SUBTRACT AMOUNT-IN FROM BALANCE
+                   PERFORM WRITE-DETAIL-LINE-RTN
+                   ADD AMOUNT-IN TO AM-BALANCE
+                   REWRITE AM-REC
+           END-READ.
+
+       WRITE-TRANSFER-EXCEPTION-RTN.
+           MOVE TACCNO TO EXCPT-XF-ACCNO.
+           MOVE TOACCNO-IN TO EXCPT-XF-TOACCNO.
+           MOVE AMOUNT-IN TO EXCPT-XF-AMT.
+           WRITE OUTREC FROM EXCPT-XFER-LINE.
+           ADD 1 TO XFER-BADACCT-CTR.
+
+       WRITE-OVERDRAFT-EXCEPTION-RTN.
+           MOVE TACCNO TO EXCPT-OD-ACCNO.
+           MOVE AMOUNT-IN TO EXCPT-OD-AMT.
+           MOVE BALANCE TO EXCPT-OD-BAL.
+           WRITE OUTREC FROM EXCPT-OVERDRAFT-LINE.
+           ADD 1 TO OVERDRAFT-CTR.
+
+       UNRECOGNIZED-CODE-RTN.
+           MOVE TACCNO TO EXCPT-BC-ACCNO.
+           MOVE TC-IN TO EXCPT-BC-CODE.
+           MOVE AMOUNT-IN TO EXCPT-BC-AMT.
+           WRITE OUTREC FROM EXCPT-BADCODE-LINE.
+           ADD 1 TO BADCODE-CTR.
+
+       WRITE-DETAIL-LINE-RTN.
+           IF DETAIL-MODE-SW = 'Y'
+               ADD 1 TO TXN-SEQ
+               MOVE TXN-SEQ TO DTL-SEQ
+               MOVE TC-IN TO DTL-TC
+               MOVE AMOUNT-IN TO DTL-AMT
+               MOVE BALANCE TO DTL-BAL
+               WRITE OUTREC FROM DETAIL-LINE
+           END-IF.
+
        ACCNT-BREAK-RTN.
+           COMPUTE INTEREST-EARNED ROUNDED = BALANCE * INTEREST-RATE.
+           ADD INTEREST-EARNED TO BALANCE.
+           ADD INTEREST-EARNED TO TOT-INTEREST.
            MOVE TACCNO TO ACCNO-OUT.
            MOVE TACCNAME TO ACCNAME-OUT.
            MOVE BALANCE TO BAL-OUT.
+           MOVE INTEREST-EARNED TO INT-OUT.
            WRITE OUTREC FROM REC-OUT.
            ADD 1 TO DCTR.
            ADD BALANCE TO ABCTR.
-           MOVE 0 TO BALANCE.
-           MOVE ACCNO-IN TO TACCNO.
-           MOVE ACCNAME-IN TO TACCNAME.
+           PERFORM SAVE-ACCOUNT-MASTER-RTN.
+           IF EOF-BREAK-SW NOT EQUAL TO 'Y'
+               MOVE 0 TO BALANCE
+               MOVE ACCNO-IN TO TACCNO
+               MOVE ACCNAME-IN TO TACCNAME
+               MOVE 0 TO TXN-SEQ
+               PERFORM LOAD-ACCOUNT-BALANCE-RTN
+               PERFORM WRITE-ACCOUNT-HDR-RTN
+           END-IF.
        ACCNT-BREAK-END.
 
+       WRITE-ACCOUNT-HDR-RTN.
+           IF DETAIL-MODE-SW = 'Y'
+               MOVE TACCNO TO HDR-ACCNO
+               MOVE TACCNAME TO HDR-ACCNAME
+               WRITE OUTREC FROM ACCT-HDR-LINE
+           END-IF.
+
+       SAVE-ACCOUNT-MASTER-RTN.
+           MOVE TACCNO TO AM-ACCNO.
+           READ ACCOUNT-MASTER
+               INVALID KEY MOVE 'NO ' TO AM-FOUND-SW
+               NOT INVALID KEY MOVE 'YES' TO AM-FOUND-SW.
+           MOVE TACCNO TO AM-ACCNO.
+           MOVE TACCNAME TO AM-ACCNAME.
+           MOVE BALANCE TO AM-BALANCE.
+           IF AM-FOUND-SW = 'YES'
+               REWRITE AM-REC
+           ELSE
+               WRITE AM-REC
+           END-IF.
+
+       LOAD-ACCOUNT-BALANCE-RTN.
+           MOVE TACCNO TO AM-ACCNO.
+           READ ACCOUNT-MASTER
+               INVALID KEY MOVE 0 TO BALANCE
+               NOT INVALID KEY MOVE AM-BALANCE TO BALANCE.
+
        FINISH-RTN.
            MOVE DCTR TO DCTR-OUT.
            MOVE ABCTR TO ABCTR-OUT.
+           MOVE TOT-INTEREST TO TOTINT-OUT.
+           MOVE OVERDRAFT-CTR TO TOTOD-OUT.
+           MOVE BADCODE-CTR TO TOTBC-OUT.
+           MOVE XFER-BADACCT-CTR TO TOTXF-OUT.
            WRITE OUTREC FROM TOTDREC.
            WRITE OUTREC FROM TOTABREC.
-           CLOSE INFILE, OUTFILE.
+           WRITE OUTREC FROM TOTINTREC.
+           WRITE OUTREC FROM TOTODREC.
+           WRITE OUTREC FROM TOTBCREC.
+           WRITE OUTREC FROM TOTXFREC.
+           CLOSE INFILE, OUTFILE, ACCOUNT-MASTER.
        FINISH-END.
        END PROGRAM YOUR-PROGRAM-NAME.
